@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------
+000200* TOSSOUT - SHARED TOSS OUTCOME RECORD LAYOUT
+000300*----------------------------------------------------------------
+000400* ONE RECORD PER COIN TOSS.  WRITTEN BY Program1 (RESULTS-FILE)
+000500* AND READ BY ANY DOWNSTREAM CONSUMER (E.G. THE SETTLEMENT
+000600* PROGRAM, Program2) THAT NEEDS THE CARA/CRUZ OUTCOME OF A
+000700* PARTICULAR RUN AND SEQUENCE NUMBER.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*----------------------------------------------------------------
+001100* DATE       INIT DESCRIPTION
+001200* ---------- ---- -----------------------------------------------
+001300* 08/09/2026 RA   ORIGINAL COPYBOOK.
+001400*----------------------------------------------------------------
+001500 01  TOSS-OUTCOME-RECORD.
+001600     05  TOR-RUN-ID              PIC X(08).
+001700     05  FILLER                  PIC X(01).
+001800     05  TOR-SEQUENCE            PIC 9(05).
+001900     05  FILLER                  PIC X(01).
+002000     05  TOR-OUTCOME             PIC 9(01).
+002100     05  FILLER                  PIC X(01).
+002200     05  TOR-OUTCOME-TEXT        PIC X(04).
+002300     05  FILLER                  PIC X(01).
+002400     05  TOR-TIMESTAMP.
+002500         10  TOR-TS-DATE         PIC 9(08).
+002600         10  TOR-TS-TIME         PIC 9(08).
