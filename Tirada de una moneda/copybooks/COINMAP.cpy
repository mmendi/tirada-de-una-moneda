@@ -0,0 +1,153 @@
+000100*----------------------------------------------------------------
+000200* COINMAP - SYMBOLIC MAP FOR THE COINMP1 SCREEN (MAPSET COINMAP)
+000300*----------------------------------------------------------------
+000400* HAND-MAINTAINED TO MATCH bms/COINMAP.bms FIELD FOR FIELD (THIS
+000500* SHOP DOES NOT RUN THE BMS ASSEMBLER IN THIS ENVIRONMENT, SO THE
+000600* GENERATED DSECT IS KEPT IN SYNC BY HAND -- IF A FIELD IS ADDED
+000700* TO THE MAP, ADD IT HERE TOO, IN THE SAME ORDER).  EVERY NAMED
+000750* DFHMDF FIELD GETS AN ENTRY BELOW, PROTECTED OR NOT -- ONLY THE
+000760* UNNAMED LITERAL ON THE PF3 LINE IS LEFT OUT.  THE I-SIDE ONLY
+000770* CARRIES RUNID, THE ONE FIELD THIS TRANSACTION EVER RECEIVES.
+000800*----------------------------------------------------------------
+000900* MODIFICATION HISTORY
+001000*----------------------------------------------------------------
+001100* DATE       INIT DESCRIPTION
+001200* ---------- ---- -----------------------------------------------
+001300* 08/09/2026 RA   ORIGINAL COPYBOOK.
+001350* 08/09/2026 RA   ADDED THE LABEL-FIELD ENTRIES (TITLE1O, RUNLBLO,
+001360*                 DATELBLO, CNTLBLO, CARALBLO, CRUZLBLO, SEQLBLO)
+001370*                 AND THE RUNID STOPPER FIELD (RUNIDSO) THAT WERE
+001380*                 MISSING FROM COINMP1O, AND RENAMED THE STOPPER
+001390*                 FIELD IN bms/COINMAP.bms (WAS RUNIDA, COLLIDING
+001400*                 WITH THE ATTRIBUTE-BYTE ALIAS RUNIDA BELOW) TO
+001410*                 RUNIDS.
+001420* 08/09/2026 RA   COINMP1I CARRIED ONLY RUNID'S OWN L/F/A/I GROUP
+001430*                 (23 BYTES) WHILE COINMP1O HAD GROWN TO 334 --
+001440*                 GAVE EVERY NAMED FIELD ITS OWN L/F/A/I
+001450*                 QUADRUPLET ON THE I-SIDE, IN BMS ORDER, SO BOTH
+001460*                 REDEFINITIONS OF THE TIOA ARE THE SAME SIZE
+001470*                 (337 BYTES) AS A REAL GENERATED SYMBOLIC MAP
+001480*                 WOULD BE.  ADDED THE ONE MISSING ATTRIBUTE-BYTE
+001490*                 FILLER ON THE O-SIDE (BEFORE TITLE1O) TO MATCH.
+001495*----------------------------------------------------------------
+001500 01  COINMP1I.
+001510     02  TITLE1L                  COMP PIC S9(4).
+001520     02  TITLE1F                  PIC X.
+001530     02  FILLER REDEFINES TITLE1F.
+001540         03  TITLE1A              PIC X.
+001550     02  TITLE1I                  PIC X(24).
+001560     02  RUNLBLL                  COMP PIC S9(4).
+001570     02  RUNLBLF                  PIC X.
+001580     02  FILLER REDEFINES RUNLBLF.
+001590         03  RUNLBLA              PIC X.
+001595     02  RUNLBLI                  PIC X(08).
+001700     02  RUNIDL                  COMP PIC S9(4).
+001800     02  RUNIDF                  PIC X.
+001900     02  FILLER REDEFINES RUNIDF.
+002000         03  RUNIDA               PIC X.
+002100     02  RUNIDI                   PIC X(08).
+002110     02  RUNIDSL                  COMP PIC S9(4).
+002120     02  RUNIDSF                  PIC X.
+002130     02  FILLER REDEFINES RUNIDSF.
+002140         03  RUNIDSA              PIC X.
+002150     02  RUNIDSI                  PIC X(01).
+002160     02  DATELBLL                 COMP PIC S9(4).
+002170     02  DATELBLF                 PIC X.
+002180     02  FILLER REDEFINES DATELBLF.
+002190         03  DATELBLA             PIC X.
+002195     02  DATELBLI                 PIC X(10).
+002196     02  RUNDATEL                 COMP PIC S9(4).
+002197     02  RUNDATEF                 PIC X.
+002198     02  FILLER REDEFINES RUNDATEF.
+002199         03  RUNDATEA             PIC X.
+002199     02  RUNDATEI                 PIC X(08).
+002200     02  CNTLBLL                  COMP PIC S9(4).
+002200     02  CNTLBLF                  PIC X.
+002200     02  FILLER REDEFINES CNTLBLF.
+002200         03  CNTLBLA              PIC X.
+002200     02  CNTLBLI                  PIC X(14).
+002201     02  TOSSCNTL                 COMP PIC S9(4).
+002201     02  TOSSCNTF                 PIC X.
+002201     02  FILLER REDEFINES TOSSCNTF.
+002201         03  TOSSCNTA             PIC X.
+002201     02  TOSSCNTI                 PIC X(05).
+002202     02  CARALBLL                 COMP PIC S9(4).
+002202     02  CARALBLF                 PIC X.
+002202     02  FILLER REDEFINES CARALBLF.
+002202         03  CARALBLA             PIC X.
+002202     02  CARALBLI                 PIC X(14).
+002203     02  CARACNTL                 COMP PIC S9(4).
+002203     02  CARACNTF                 PIC X.
+002203     02  FILLER REDEFINES CARACNTF.
+002203         03  CARACNTA             PIC X.
+002203     02  CARACNTI                 PIC X(05).
+002204     02  CARAPCTL                 COMP PIC S9(4).
+002204     02  CARAPCTF                 PIC X.
+002204     02  FILLER REDEFINES CARAPCTF.
+002204         03  CARAPCTA             PIC X.
+002204     02  CARAPCTI                 PIC X(07).
+002210     02  CRUZLBLL                 COMP PIC S9(4).
+002220     02  CRUZLBLF                 PIC X.
+002230     02  FILLER REDEFINES CRUZLBLF.
+002240         03  CRUZLBLA             PIC X.
+002250     02  CRUZLBLI                 PIC X(14).
+002260     02  CRUZCNTL                 COMP PIC S9(4).
+002270     02  CRUZCNTF                 PIC X.
+002280     02  FILLER REDEFINES CRUZCNTF.
+002290         03  CRUZCNTA             PIC X.
+002295     02  CRUZCNTI                 PIC X(05).
+002296     02  CRUZPCTL                 COMP PIC S9(4).
+002297     02  CRUZPCTF                 PIC X.
+002298     02  FILLER REDEFINES CRUZPCTF.
+002299         03  CRUZPCTA             PIC X.
+002299     02  CRUZPCTI                 PIC X(07).
+002300     02  SEQLBLL                  COMP PIC S9(4).
+002300     02  SEQLBLF                  PIC X.
+002300     02  FILLER REDEFINES SEQLBLF.
+002300         03  SEQLBLA              PIC X.
+002300     02  SEQLBLI                  PIC X(17).
+002301     02  OUTSEQL                  COMP PIC S9(4).
+002301     02  OUTSEQF                  PIC X.
+002301     02  FILLER REDEFINES OUTSEQF.
+002301         03  OUTSEQA              PIC X.
+002301     02  OUTSEQI                  PIC X(61).
+002302     02  MSGLINEL                 COMP PIC S9(4).
+002302     02  MSGLINEF                 PIC X.
+002302     02  FILLER REDEFINES MSGLINEF.
+002302         03  MSGLINEA             PIC X.
+002302     02  MSGLINEI                 PIC X(78).
+002200 01  COINMP1O REDEFINES COINMP1I.
+002240     02  FILLER                  PIC X(03).
+002250     02  TITLE1O                  PIC X(24).
+002260     02  FILLER                  PIC X(03).
+002270     02  RUNLBLO                  PIC X(08).
+002280     02  FILLER                  PIC X(03).
+002500     02  RUNIDO                   PIC X(08).
+002510     02  FILLER                  PIC X(03).
+002520     02  RUNIDSO                  PIC X(01).
+002530     02  FILLER                  PIC X(03).
+002540     02  DATELBLO                 PIC X(10).
+002700     02  FILLER                  PIC X(03).
+002750     02  RUNDATEO                 PIC X(08).
+002800     02  FILLER                  PIC X(03).
+002850     02  CNTLBLO                  PIC X(14).
+002900     02  FILLER                  PIC X(03).
+002950     02  TOSSCNTO                 PIC X(05).
+003000     02  FILLER                  PIC X(03).
+003050     02  CARALBLO                 PIC X(14).
+003100     02  FILLER                  PIC X(03).
+003150     02  CARACNTO                 PIC X(05).
+003200     02  FILLER                  PIC X(03).
+003300     02  CARAPCTO                 PIC X(07).
+003400     02  FILLER                  PIC X(03).
+003450     02  CRUZLBLO                 PIC X(14).
+003500     02  FILLER                  PIC X(03).
+003550     02  CRUZCNTO                 PIC X(05).
+003600     02  FILLER                  PIC X(03).
+003700     02  CRUZPCTO                 PIC X(07).
+003800     02  FILLER                  PIC X(03).
+003850     02  SEQLBLO                  PIC X(17).
+003900     02  FILLER                  PIC X(03).
+003950     02  OUTSEQO                  PIC X(61).
+004000     02  FILLER                  PIC X(03).
+004100     02  MSGLINEO                 PIC X(78).
