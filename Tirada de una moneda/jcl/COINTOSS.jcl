@@ -0,0 +1,90 @@
+000100//COINTOSS JOB (ACCTG01),'TIRADA DE MONEDA',CLASS=A,MSGCLASS=X,
+000200//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+000300//*---------------------------------------------------------------
+000400//* COINTOSS - DAILY COIN TOSS BATCH STREAM
+000500//*---------------------------------------------------------------
+000600//* STEP010  RUNS Program1, WHICH DRAWS THE TIRADAS CALLED FOR ON
+000700//* THE PARMCARD DD AND WRITES RESULTS, AUDITLOG, HISTFILE AND A
+000800//* CHKPOINT RECORD AFTER EVERY TOSS.
+000900//*
+001000//* STEP020  RUNS Program2, WHICH SETTLES THE PENDING-BETS FILE
+001100//* AGAINST THE RESULTS JUST PRODUCED.
+001200//*
+001300//* STEP030  RUNS Program3, THE MONTH-END FAIRNESS RECONCILIATION
+001400//* AGAINST THE ACCUMULATED HISTFILE.  Program3 ITSELF ONLY ROLLS
+001450//* UP A MONTH'S TOTALS WHEN IT SEES THE MONTH CHANGE IN HISTFILE,
+001460//* SO THIS STEP IS HARMLESS TO LEAVE IN THE DAILY STREAM EVERY DAY.
+001700//*---------------------------------------------------------------
+001800//* RESTART AFTER AN ABEND
+001900//*---------------------------------------------------------------
+002000//* IF STEP010 ABENDS PART-WAY THROUGH A LARGE RUN, Program1 HAS
+002100//* ALREADY WRITTEN A CHKPOINT RECORD FOR THE LAST TOSS COMPLETED
+002200//* (EVERY TOSS).  SIMPLY RESUBMIT THIS JOB UNCHANGED -- DO
+002300//* NOT CODE A JOB-LEVEL RESTART=STEP010, BECAUSE THE CHKPOINT,
+002400//* RESULTS, AUDITLOG AND HISTFILE DATA SETS BELOW ARE ALL
+002500//* DISP=(MOD,CATLG,CATLG), SO NONE OF THE PRIOR PORTION OF THE
+002600//* RUN IS LOST.  Program1 READS CHKPOINT ON STARTUP, SEES THE
+002700//* SAME RUN-ID STILL OPEN, AND RESUMES AT THE NEXT TOSS INSTEAD
+002800//* OF STARTING OVER AT TOSS 1.  ON A NORMAL (NON-ABENDING) RUN,
+002900//* Program1 CLEARS CHKPOINT AT THE END, SO A LATER JOB WITH A
+003000//* DIFFERENT RUN-ID ON PARMCARD DOES NOT ACCIDENTALLY RESUME.
+003100//*
+003200//* IF STEP010 COMPLETED BUT A LATER STEP ABENDED, CODE
+003300//* RESTART=STEP020 (OR STEP030) ON THE JOB CARD IN THE USUAL WAY
+003400//* TO SKIP THE STEPS THAT ALREADY RAN CLEAN.
+003500//*---------------------------------------------------------------
+003600//*
+003700//* ONE-TIME SETUP: HISTFILE IS A KSDS AND MUST BE DEFINED BEFORE
+003800//* THE FIRST RUN.  STEP005 DEFINES IT AND IS HARMLESS TO LEAVE IN
+003900//* THE STREAM -- IF THE CLUSTER ALREADY EXISTS, IDCAMS FAILS THIS
+004000//* STEP WITH A DUPLICATE-NAME CONDITION CODE (RC=8), WHICH
+004100//* STEP010'S COND PARAMETER IS SET TO TOLERATE; STEP010 ONLY GETS
+004150//* BYPASSED IF STEP005 FAILS WORSE THAN THAT (A REAL IDCAMS ERROR).
+004200//*---------------------------------------------------------------
+004300//*
+004400//STEP005  EXEC PGM=IDCAMS
+004500//SYSPRINT DD  SYSOUT=*
+004600//SYSIN    DD  *
+004700  DEFINE CLUSTER (NAME(COIN.TIRADA.HISTFILE)     -
+004800         INDEXED                                 -
+004900         KEYS(21,0)                              -
+005000         RECORDSIZE(37,37)                        -
+005100         RECORDS(50000,25000)                     -
+005200         VOLUMES(SYSDA1))                          -
+005300      DATA  (NAME(COIN.TIRADA.HISTFILE.DATA))      -
+005400      INDEX (NAME(COIN.TIRADA.HISTFILE.INDEX))
+005500/*
+005600//*
+005700//STEP010  EXEC PGM=PROGRAM1,COND=(8,GT,STEP005)
+005800//PARMCARD DD  DSN=COIN.TIRADA.PARMCARD,DISP=SHR
+005900//RESULTS  DD  DSN=COIN.TIRADA.RESULTS,
+006000//             DISP=(MOD,CATLG,CATLG),
+006100//             SPACE=(TRK,(10,5),RLSE),
+006200//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=4900)
+006300//AUDITLOG DD  DSN=COIN.TIRADA.AUDITLOG,
+006400//             DISP=(MOD,CATLG,CATLG),
+006500//             SPACE=(TRK,(10,5),RLSE),
+006600//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=3600)
+006700//HISTFILE DD  DSN=COIN.TIRADA.HISTFILE,DISP=SHR
+006800//CHKPOINT DD  DSN=COIN.TIRADA.CHKPOINT,
+006900//             DISP=(MOD,CATLG,CATLG),
+007000//             SPACE=(TRK,(1,1),RLSE),
+007100//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=5300)
+007200//SYSOUT   DD  SYSOUT=*
+007300//*
+007400//STEP020  EXEC PGM=PROGRAM2,COND=(4,GT,STEP010)
+007500//RESULTS  DD  DSN=COIN.TIRADA.RESULTS,DISP=SHR
+007600//PENDBETS DD  DSN=COIN.TIRADA.PENDBETS,DISP=SHR
+007700//PAYOUT   DD  DSN=COIN.TIRADA.PAYOUT,
+007800//             DISP=(MOD,CATLG,CATLG),
+007900//             SPACE=(TRK,(10,5),RLSE),
+008000//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+008100//SYSOUT   DD  SYSOUT=*
+008200//*
+008300//STEP030  EXEC PGM=PROGRAM3,COND=((4,GT,STEP010),(4,GT,STEP020))
+008400//HISTFILE DD  DSN=COIN.TIRADA.HISTFILE,DISP=SHR
+008500//RECONRPT DD  DSN=COIN.TIRADA.RECONRPT,
+008600//             DISP=(MOD,CATLG,CATLG),
+008700//             SPACE=(TRK,(5,5),RLSE),
+008800//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+008900//SYSOUT   DD  SYSOUT=*
