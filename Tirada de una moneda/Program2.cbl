@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Program2.
+000300 AUTHOR. R-ALVAREZ.
+000400 INSTALLATION. SALA-DE-JUEGOS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* LIQUIDACION DE APUESTAS - COIN TOSS SETTLEMENT PROGRAM
+000900*----------------------------------------------------------------
+001000* READS THE TOSS OUTCOMES WRITTEN BY Program1 (RESULTS-FILE, THE
+001100* SHARED TOSSOUT COPYBOOK LAYOUT) AND A FILE OF PENDING BETS
+001200* PLACED AGAINST THOSE TOSSES (ONE BET PER RUN-ID/SEQUENCE).  FOR
+001300* EACH BET THE MATCHING TOSS IS LOOKED UP AND A WIN/LOSS PAYOUT
+001400* REPORT LINE IS PRODUCED.  A BET WINS WHEN THE BETTOR'S PICK
+001500* (CARA/CRUZ) MATCHES THE ACTUAL OUTCOME OF THAT TOSS; A WINNING
+001600* BET PAYS EVEN MONEY (DOUBLE THE STAKE).
+001700*----------------------------------------------------------------
+001800* MODIFICATION HISTORY
+001900*----------------------------------------------------------------
+002000* DATE       INIT DESCRIPTION
+002100* ---------- ---- -----------------------------------------------
+002200* 08/09/2026 RA   ORIGINAL PROGRAM.
+002250* 08/09/2026 RA   ADDED NUMERIC-EDITED DISPLAY FIELDS FOR THE
+002260*                 STAKED/PAID-OUT TOTALS AND THE PER-BET PAYOUT
+002270*                 AMOUNT SO THEY PRINT WITH A DECIMAL POINT LIKE
+002280*                 THE PERCENTAGE/CHI-SQUARE FIELDS ELSEWHERE IN
+002290*                 THIS SYSTEM, NOT AS A RUN OF BARE DIGITS.
+002295* 08/09/2026 RA   WIDENED TOR-RAW-VALUE FROM PIC 9(09) TO PIC
+002296*                 9(10) TO MATCH Program1'S SAME WIDENING (THE LCG
+002297*                 REMAINDER RUNS UP TO 2,147,483,646).  ALSO SET
+002298*                 RETURN-CODE TO 16 ON A FAILED INITIALIZE SO THE
+002299*                 JCL'S COND= STEP-BYPASS LOGIC ACTUALLY TRIPS.
+002300*----------------------------------------------------------------
+002400
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SPECIAL-NAMES.
+002800     DECIMAL-POINT IS COMMA.
+002900
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-RESULTS-STATUS.
+003500     SELECT BETS-FILE ASSIGN TO "PENDBETS"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-BETS-STATUS.
+003800     SELECT PAYOUT-FILE ASSIGN TO "PAYOUT"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-PAYOUT-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  RESULTS-FILE
+004500     LABEL RECORDS ARE STANDARD
+004600     RECORDING MODE IS F.
+004700     COPY "TOSSOUT.cpy"
+004800         REPLACING ==TOSS-OUTCOME-RECORD== BY ==RESULTS-RECORD==.
+004900     05  FILLER                  PIC X(01).
+005000     05  TOR-RAW-VALUE           PIC 9(10).
+005100
+005200 FD  BETS-FILE
+005300     LABEL RECORDS ARE STANDARD
+005400     RECORDING MODE IS F.
+005500 01  BET-RECORD.
+005600     05  BET-RUN-ID              PIC X(08).
+005700     05  FILLER                  PIC X(01).
+005800     05  BET-SEQUENCE            PIC 9(05).
+005900     05  FILLER                  PIC X(01).
+006000     05  BET-BETTOR              PIC X(10).
+006100     05  FILLER                  PIC X(01).
+006200     05  BET-PICK                PIC 9(01).
+006300     05  FILLER                  PIC X(01).
+006400     05  BET-AMOUNT              PIC 9(07)V9(02).
+006500
+006600 FD  PAYOUT-FILE
+006700     LABEL RECORDS ARE STANDARD
+006800     RECORDING MODE IS F.
+006900 01  PAYOUT-RECORD               PIC X(80).
+007000
+007100 WORKING-STORAGE SECTION.
+007200 01  WS-RESULTS-STATUS           PIC X(02).
+007300     88  RESULTS-OK              VALUE "00".
+007400     88  RESULTS-EOF             VALUE "10".
+007500 01  WS-BETS-STATUS               PIC X(02).
+007600     88  BETS-OK                 VALUE "00".
+007700     88  BETS-EOF                 VALUE "10".
+007800 01  WS-PAYOUT-STATUS             PIC X(02).
+007900     88  PAYOUT-OK                VALUE "00".
+008000
+007950 01  WS-INIT-STATUS               PIC X(01)          VALUE "Y".
+007960     88  INIT-OK                                      VALUE "Y".
+008100 01  WS-TOSS-COUNT                PIC 9(05) COMP VALUE 0.
+008200 01  WS-TOSS-MAX                  PIC 9(05) COMP VALUE 9999.
+008300 01  WS-TOSS-TABLE.
+008400     05  WS-TOSS-ENTRY OCCURS 0 TO 9999 TIMES
+008410                       DEPENDING ON WS-TOSS-COUNT
+008500                       INDEXED BY TOSS-IDX.
+008600         10  TT-RUN-ID            PIC X(08).
+008700         10  TT-SEQUENCE          PIC 9(05).
+008800         10  TT-OUTCOME           PIC 9(01).
+008900         10  TT-OUTCOME-TEXT      PIC X(04).
+009000
+009100 01  WS-FOUND-IDX                 PIC 9(05) COMP VALUE 0.
+009200 01  WS-BET-COUNT                 PIC 9(05) VALUE 0.
+009300 01  WS-WIN-COUNT                 PIC 9(05) VALUE 0.
+009400 01  WS-LOSS-COUNT                PIC 9(05) VALUE 0.
+009500 01  WS-NOTFOUND-COUNT            PIC 9(05) VALUE 0.
+009600 01  WS-TOTAL-STAKED              PIC 9(09)V9(02) VALUE 0.
+009610 01  WS-TOTAL-STAKED-EDIT         PIC ZZZZZZZZ9,99.
+009700 01  WS-TOTAL-PAID-OUT            PIC 9(09)V9(02) VALUE 0.
+009710 01  WS-TOTAL-PAID-OUT-EDIT       PIC ZZZZZZZZ9,99.
+009800 01  WS-PAYOUT-AMOUNT             PIC 9(07)V9(02) VALUE 0.
+009810 01  WS-PAYOUT-AMOUNT-EDIT        PIC ZZZZZZ9,99.
+009900 01  WS-RESULT-TEXT               PIC X(04) VALUE SPACES.
+010000
+010100 01  WS-REPORT-LINE               PIC X(80) VALUE SPACES.
+010200
+010300 PROCEDURE DIVISION.
+010400 0000-MAINLINE.
+010500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010510     IF NOT INIT-OK
+010520         DISPLAY "PROGRAM2 - INITIALIZATION FAILED - RUN ABORTED"
+010525         MOVE 16                TO RETURN-CODE
+010530         GOBACK
+010540     END-IF
+010600     PERFORM 2000-LOAD-TOSSES THRU 2000-EXIT
+010700         UNTIL RESULTS-EOF
+010800     PERFORM 3000-SETTLE-BETS THRU 3000-EXIT
+010900         UNTIL BETS-EOF
+011000     PERFORM 4000-PRINT-SUMMARY THRU 4000-EXIT
+011100     PERFORM 9000-TERMINATE THRU 9000-EXIT
+011200     GOBACK.
+011300
+011400 1000-INITIALIZE.
+011500     OPEN INPUT RESULTS-FILE
+011600     IF NOT RESULTS-OK
+011700         DISPLAY "PROGRAM2 - ERROR OPENING RESULTS-FILE - "
+011800             WS-RESULTS-STATUS
+011850         MOVE "N"                    TO WS-INIT-STATUS
+011900         GO TO 1000-EXIT
+012000     END-IF
+012100
+012200     OPEN INPUT BETS-FILE
+012300     IF NOT BETS-OK
+012400         DISPLAY "PROGRAM2 - ERROR OPENING BETS-FILE - "
+012500             WS-BETS-STATUS
+012550         MOVE "N"                    TO WS-INIT-STATUS
+012600         GO TO 1000-EXIT
+012700     END-IF
+012800
+012900     OPEN OUTPUT PAYOUT-FILE
+013000     IF NOT PAYOUT-OK
+013100         DISPLAY "PROGRAM2 - ERROR OPENING PAYOUT-FILE - "
+013200             WS-PAYOUT-STATUS
+013250         MOVE "N"                    TO WS-INIT-STATUS
+013300         GO TO 1000-EXIT
+013400     END-IF.
+013500 1000-EXIT.
+013600     EXIT.
+013700
+013800 2000-LOAD-TOSSES.
+013900     READ RESULTS-FILE
+014000         AT END
+014100             GO TO 2000-EXIT
+014200     END-READ
+014300
+014400     IF WS-TOSS-COUNT < WS-TOSS-MAX
+014500         ADD 1 TO WS-TOSS-COUNT
+014600         SET TOSS-IDX TO WS-TOSS-COUNT
+014700         MOVE TOR-RUN-ID         TO TT-RUN-ID (TOSS-IDX)
+014800         MOVE TOR-SEQUENCE       TO TT-SEQUENCE (TOSS-IDX)
+014900         MOVE TOR-OUTCOME        TO TT-OUTCOME (TOSS-IDX)
+015000         MOVE TOR-OUTCOME-TEXT   TO TT-OUTCOME-TEXT (TOSS-IDX)
+015100     ELSE
+015200         DISPLAY "PROGRAM2 - TOSS TABLE FULL - RECORD SKIPPED"
+015300     END-IF.
+015400 2000-EXIT.
+015500     EXIT.
+015600
+015700 3000-SETTLE-BETS.
+015800     READ BETS-FILE
+015900         AT END
+016000             GO TO 3000-EXIT
+016100     END-READ
+016200
+016300     ADD 1 TO WS-BET-COUNT
+016400     ADD BET-AMOUNT TO WS-TOTAL-STAKED
+016500     MOVE 0 TO WS-FOUND-IDX
+016600
+016700     SET TOSS-IDX TO 1
+016800     SEARCH WS-TOSS-ENTRY
+016900         AT END
+017000             MOVE 0 TO WS-FOUND-IDX
+017100         WHEN TT-RUN-ID (TOSS-IDX)   = BET-RUN-ID
+017200          AND TT-SEQUENCE (TOSS-IDX) = BET-SEQUENCE
+017300             SET WS-FOUND-IDX TO TOSS-IDX
+017400     END-SEARCH
+017500
+017600     IF WS-FOUND-IDX = 0
+017700         ADD 1 TO WS-NOTFOUND-COUNT
+017800         MOVE "N/A "              TO WS-RESULT-TEXT
+017900         MOVE 0                   TO WS-PAYOUT-AMOUNT
+018000         STRING BET-RUN-ID        DELIMITED BY SIZE
+018100                " "               DELIMITED BY SIZE
+018200                BET-SEQUENCE      DELIMITED BY SIZE
+018300                " "               DELIMITED BY SIZE
+018400                BET-BETTOR        DELIMITED BY SIZE
+018500                " NO MATCHING TOSS - BET NOT SETTLED"
+018600                                   DELIMITED BY SIZE
+018650             INTO WS-REPORT-LINE
+018660         END-STRING
+018670         MOVE WS-PAYOUT-AMOUNT    TO WS-PAYOUT-AMOUNT-EDIT
+018800     ELSE
+018900         IF BET-PICK = TT-OUTCOME (WS-FOUND-IDX)
+019000             ADD 1 TO WS-WIN-COUNT
+019100             COMPUTE WS-PAYOUT-AMOUNT = BET-AMOUNT * 2
+019200             MOVE "WIN "          TO WS-RESULT-TEXT
+019300         ELSE
+019400             ADD 1 TO WS-LOSS-COUNT
+019500             MOVE 0               TO WS-PAYOUT-AMOUNT
+019600             MOVE "LOSS"          TO WS-RESULT-TEXT
+019700         END-IF
+019800         ADD WS-PAYOUT-AMOUNT TO WS-TOTAL-PAID-OUT
+019850         MOVE WS-PAYOUT-AMOUNT    TO WS-PAYOUT-AMOUNT-EDIT
+019900         STRING BET-RUN-ID                     DELIMITED BY SIZE
+020000                " "                             DELIMITED BY SIZE
+020100                BET-SEQUENCE                    DELIMITED BY SIZE
+020200                " "                              DELIMITED BY SIZE
+020300                BET-BETTOR                       DELIMITED BY SIZE
+020400                " PICK="  DELIMITED BY SIZE
+020500                TT-OUTCOME-TEXT (WS-FOUND-IDX)  DELIMITED BY SIZE
+020600                " "                              DELIMITED BY SIZE
+020700                WS-RESULT-TEXT                  DELIMITED BY SIZE
+020800                " PAYOUT="                      DELIMITED BY SIZE
+020900                WS-PAYOUT-AMOUNT-EDIT            DELIMITED BY SIZE
+021000             INTO WS-REPORT-LINE
+021100     END-IF
+021200
+021300     MOVE WS-REPORT-LINE     TO PAYOUT-RECORD
+021400     WRITE PAYOUT-RECORD.
+021500 3000-EXIT.
+021600     EXIT.
+021700
+021800 4000-PRINT-SUMMARY.
+021900     DISPLAY "--------------------------------------------".
+022000     DISPLAY "PROGRAM2 - SETTLEMENT SUMMARY".
+022100     DISPLAY "--------------------------------------------".
+022200     DISPLAY "  BETS PROCESSED ........ " WS-BET-COUNT.
+022300     DISPLAY "  WINNING BETS .......... " WS-WIN-COUNT.
+022400     DISPLAY "  LOSING BETS ........... " WS-LOSS-COUNT.
+022500     DISPLAY "  UNMATCHED BETS ........ " WS-NOTFOUND-COUNT.
+022600     MOVE WS-TOTAL-STAKED             TO WS-TOTAL-STAKED-EDIT
+022650     MOVE WS-TOTAL-PAID-OUT           TO WS-TOTAL-PAID-OUT-EDIT
+022700     DISPLAY "  TOTAL STAKED .......... " WS-TOTAL-STAKED-EDIT.
+022750     DISPLAY "  TOTAL PAID OUT ........ " WS-TOTAL-PAID-OUT-EDIT.
+022800     DISPLAY "--------------------------------------------".
+022900 4000-EXIT.
+023000     EXIT.
+023100
+023200 9000-TERMINATE.
+023300     CLOSE RESULTS-FILE
+023400     CLOSE BETS-FILE
+023500     CLOSE PAYOUT-FILE.
+023600 9000-EXIT.
+023700     EXIT.
+023800
+023900 END PROGRAM Program2.
