@@ -0,0 +1,53 @@
+000100*----------------------------------------------------------------
+000200* COINMAP - BMS MAPSET FOR THE RUN INQUIRY TRANSACTION (COIQ)
+000300*----------------------------------------------------------------
+000400* ONE MAP, COINMP1 -- OPERATOR KEYS IN A RUN-ID, PRESSES ENTER,
+000500* AND GETS BACK THE RUN'S TOSS COUNT, CARA/CRUZ TALLY AND A
+000600* COMPACT OUTCOME SEQUENCE STRING (C=CARA, X=CRUZ, ONE CHARACTER
+000700* PER TOSS, TRUNCATED WITH A TRAILING + IF THE RUN HAD MORE
+000800* TOSSES THAN FIT ON THE LINE).
+000900*----------------------------------------------------------------
+001000* MODIFICATION HISTORY
+001100*----------------------------------------------------------------
+001200* DATE       INIT DESCRIPTION
+001300* ---------- ---- -----------------------------------------------
+001400* 08/09/2026 RA   ORIGINAL MAPSET.
+001500*----------------------------------------------------------------
+001600COINMAP  DFHMSD TYPE=&SYSPARM,                                    X
+001700               MODE=INOUT,                                       X
+001800               LANG=COBOL,                                       X
+001900               STORAGE=AUTO,                                     X
+002000               TIOAPFX=YES,                                      X
+002100               CTRL=FREEKB
+002200COINMP1  DFHMDI SIZE=(24,80),                                    X
+002300               LINE=1,                                           X
+002400               COLUMN=1
+002500TITLE1   DFHMDF POS=(01,28),LENGTH=24,ATTRB=(PROT,BRT),           X
+002600               INITIAL='TIRADA DE MONEDA - CONSULTA'
+002700RUNLBL   DFHMDF POS=(03,02),LENGTH=08,ATTRB=PROT,                 X
+002800               INITIAL='RUN-ID:'
+002900RUNID    DFHMDF POS=(03,11),LENGTH=08,ATTRB=(UNPROT,IC),          X
+003000               PICIN='X(8)',PICOUT='X(8)'
+003100RUNIDS   DFHMDF POS=(03,20),LENGTH=01,ATTRB=ASKIP
+003200DATELBL  DFHMDF POS=(04,02),LENGTH=10,ATTRB=PROT,                 X
+003300               INITIAL='RUN DATE:'
+003400RUNDATE  DFHMDF POS=(04,13),LENGTH=08,ATTRB=(PROT,NUM)
+003500CNTLBL   DFHMDF POS=(05,02),LENGTH=14,ATTRB=PROT,                 X
+003600               INITIAL='TOSS COUNT:'
+003700TOSSCNT  DFHMDF POS=(05,17),LENGTH=05,ATTRB=(PROT,NUM)
+003800CARALBL  DFHMDF POS=(07,02),LENGTH=14,ATTRB=PROT,                 X
+003900               INITIAL='CARA COUNT:'
+004000CARACNT  DFHMDF POS=(07,17),LENGTH=05,ATTRB=(PROT,NUM)
+004100CARAPCT  DFHMDF POS=(07,24),LENGTH=07,ATTRB=PROT
+004200CRUZLBL  DFHMDF POS=(08,02),LENGTH=14,ATTRB=PROT,                 X
+004300               INITIAL='CRUZ COUNT:'
+004400CRUZCNT  DFHMDF POS=(08,17),LENGTH=05,ATTRB=(PROT,NUM)
+004500CRUZPCT  DFHMDF POS=(08,24),LENGTH=07,ATTRB=PROT
+004600SEQLBL   DFHMDF POS=(10,02),LENGTH=17,ATTRB=PROT,                 X
+004700               INITIAL='OUTCOME SEQUENCE:'
+004800OUTSEQ   DFHMDF POS=(11,02),LENGTH=61,ATTRB=PROT
+004900MSGLINE  DFHMDF POS=(23,02),LENGTH=78,ATTRB=(PROT,BRT)
+005000         DFHMDF POS=(24,02),LENGTH=37,ATTRB=(PROT,DRK),           X
+005100               INITIAL='PF3=EXIT  ENTER=INQUIRE'
+005200         DFHMSD TYPE=FINAL
+005300         END
