@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Program3.
+000300 AUTHOR. R-ALVAREZ.
+000400 INSTALLATION. SALA-DE-JUEGOS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* CONCILIACION DE FIN DE MES - MONTH-END FAIRNESS RECONCILIATION
+000900*----------------------------------------------------------------
+001000* READS THE ACCUMULATED HISTORY-FILE (HISTFILE, KEYED BY RUN
+001100* DATE + RUN-ID + SEQUENCE) WRITTEN BY Program1 AND, FOR EACH
+001200* CALENDAR MONTH FOUND IN THE FILE, TOTALS THE CARA AND CRUZ
+001300* COUNTS AND APPLIES A CHI-SQUARE GOODNESS-OF-FIT TEST AGAINST
+001400* THE EXPECTED 50/50 DISTRIBUTION OF A FAIR COIN.  FOR ONE
+001500* DEGREE OF FREEDOM THE CHI-SQUARE STATISTIC REDUCES TO
+001600*     CHI-SQUARE = (CARA-COUNT - CRUZ-COUNT) ** 2 / TOTAL-COUNT
+001700* A MONTH WHOSE STATISTIC EXCEEDS THE 0,05 SIGNIFICANCE
+001800* THRESHOLD FOR ONE DEGREE OF FREEDOM (3,841) IS FLAGGED AS
+001900* SUSPECT RATHER THAN FAIR.
+002000*----------------------------------------------------------------
+002100* MODIFICATION HISTORY
+002200*----------------------------------------------------------------
+002300* DATE       INIT DESCRIPTION
+002400* ---------- ---- -----------------------------------------------
+002500* 08/09/2026 RA   ORIGINAL PROGRAM.
+002550* 08/09/2026 RA   SET RETURN-CODE TO 16 ON A FAILED INITIALIZE SO
+002560*                 THE JCL'S COND= STEP-BYPASS LOGIC ACTUALLY
+002570*                 TRIPS (WAS LEFT AT 0).
+002600*----------------------------------------------------------------
+002700
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SPECIAL-NAMES.
+003100     DECIMAL-POINT IS COMMA.
+003200
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS SEQUENTIAL
+003800         RECORD KEY IS HIST-KEY
+003900         FILE STATUS IS WS-HISTORY-STATUS.
+004000     SELECT RECON-FILE ASSIGN TO "RECONRPT"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-RECON-STATUS.
+004300
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  HISTORY-FILE
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY "HISTREC.cpy".
+004900
+005000 FD  RECON-FILE
+005100     LABEL RECORDS ARE STANDARD
+005200     RECORDING MODE IS F.
+005300 01  RECON-RECORD                 PIC X(80).
+005400
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-HISTORY-STATUS            PIC X(02) VALUE "00".
+005700     88  HISTORY-OK                         VALUE "00".
+005800     88  HISTORY-EOF                         VALUE "10".
+005900 01  WS-RECON-STATUS              PIC X(02) VALUE "00".
+006000     88  RECON-OK                           VALUE "00".
+006100
+006110 01  WS-INIT-STATUS               PIC X(01)          VALUE "Y".
+006120     88  INIT-OK                                      VALUE "Y".
+006200 01  WS-CURRENT-MONTH             PIC 9(06) VALUE 0.
+006300 01  WS-RECORD-MONTH              PIC 9(06) VALUE 0.
+006400 01  WS-FIRST-RECORD-SW           PIC X(01) VALUE "Y".
+006500     88  FIRST-RECORD                        VALUE "Y".
+006600
+006700 01  WS-MONTH-CARA-COUNT          PIC 9(07) VALUE 0.
+006800 01  WS-MONTH-CRUZ-COUNT          PIC 9(07) VALUE 0.
+006900 01  WS-MONTH-TOTAL-COUNT         PIC 9(07) VALUE 0.
+007000 01  WS-GRAND-CARA-COUNT          PIC 9(07) VALUE 0.
+007100 01  WS-GRAND-CRUZ-COUNT          PIC 9(07) VALUE 0.
+007200 01  WS-MONTHS-SUSPECT            PIC 9(03) VALUE 0.
+007300 01  WS-MONTHS-TESTED             PIC 9(03) VALUE 0.
+007400
+007500 01  WS-CHI-NUMERATOR             PIC S9(09) COMP VALUE 0.
+007600 01  WS-CHI-NUMER-SQ              PIC S9(14)V9(04) COMP VALUE 0.
+007700 01  WS-CHI-SQUARE                PIC 9(07)V9(04) VALUE 0.
+007800 01  WS-CHI-SQUARE-EDIT           PIC ZZZ9,9999.
+007900 01  WS-CHI-CRITICAL              PIC 9(01)V9(03) VALUE 3,841.
+008000 01  WS-FAIRNESS-TEXT             PIC X(07) VALUE SPACES.
+008100
+008200 01  WS-RECON-LINE                PIC X(80) VALUE SPACES.
+008300
+008400 PROCEDURE DIVISION.
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008610     IF NOT INIT-OK
+008620         DISPLAY "PROGRAM3 - INITIALIZATION FAILED - RUN ABORTED"
+008625         MOVE 16                TO RETURN-CODE
+008630         GOBACK
+008640     END-IF
+008700     PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+008800         UNTIL HISTORY-EOF
+008900     IF NOT FIRST-RECORD
+009000         PERFORM 5000-MONTH-BREAK THRU 5000-EXIT
+009100     END-IF
+009200     PERFORM 6000-PRINT-GRAND-TOTAL THRU 6000-EXIT
+009300     PERFORM 9000-TERMINATE THRU 9000-EXIT
+009400     GOBACK.
+009500
+009600 1000-INITIALIZE.
+009700     OPEN INPUT HISTORY-FILE
+009800     IF NOT HISTORY-OK
+009900         DISPLAY "PROGRAM3 - ERROR OPENING HISTORY-FILE - "
+010000             WS-HISTORY-STATUS
+010050         MOVE "N"                    TO WS-INIT-STATUS
+010100         GO TO 1000-EXIT
+010200     END-IF
+010300
+010400     OPEN OUTPUT RECON-FILE
+010500     IF NOT RECON-OK
+010600         DISPLAY "PROGRAM3 - ERROR OPENING RECON-FILE - "
+010700             WS-RECON-STATUS
+010750         MOVE "N"                    TO WS-INIT-STATUS
+010800         GO TO 1000-EXIT
+010900     END-IF.
+011000 1000-EXIT.
+011100     EXIT.
+011200
+011300 2000-PROCESS-HISTORY.
+011400     READ HISTORY-FILE NEXT RECORD
+011500         AT END
+011600             GO TO 2000-EXIT
+011700     END-READ
+011800
+011900     MOVE HIST-RUN-DATE (1:6)       TO WS-RECORD-MONTH
+012000
+012100     IF FIRST-RECORD
+012200         MOVE WS-RECORD-MONTH        TO WS-CURRENT-MONTH
+012300         MOVE "N"                    TO WS-FIRST-RECORD-SW
+012400     END-IF
+012500
+012600     IF WS-RECORD-MONTH NOT = WS-CURRENT-MONTH
+012700         PERFORM 5000-MONTH-BREAK THRU 5000-EXIT
+012800         MOVE WS-RECORD-MONTH        TO WS-CURRENT-MONTH
+012900     END-IF
+013000
+013100     IF HIST-OUTCOME = 0
+013200         ADD 1 TO WS-MONTH-CARA-COUNT
+013300         ADD 1 TO WS-GRAND-CARA-COUNT
+013400     ELSE
+013500         ADD 1 TO WS-MONTH-CRUZ-COUNT
+013600         ADD 1 TO WS-GRAND-CRUZ-COUNT
+013700     END-IF.
+013800 2000-EXIT.
+013900     EXIT.
+014000
+014100 5000-MONTH-BREAK.
+014200     COMPUTE WS-MONTH-TOTAL-COUNT =
+014300         WS-MONTH-CARA-COUNT + WS-MONTH-CRUZ-COUNT
+014400
+014500     IF WS-MONTH-TOTAL-COUNT = 0
+014600         GO TO 5000-EXIT
+014700     END-IF
+014800
+014900     COMPUTE WS-CHI-NUMERATOR =
+015000         WS-MONTH-CARA-COUNT - WS-MONTH-CRUZ-COUNT
+015100     COMPUTE WS-CHI-NUMER-SQ = WS-CHI-NUMERATOR * WS-CHI-NUMERATOR
+015200     COMPUTE WS-CHI-SQUARE ROUNDED =
+015300         WS-CHI-NUMER-SQ / WS-MONTH-TOTAL-COUNT
+015400     MOVE WS-CHI-SQUARE              TO WS-CHI-SQUARE-EDIT
+015500
+015600     ADD 1 TO WS-MONTHS-TESTED
+015700     IF WS-CHI-SQUARE > WS-CHI-CRITICAL
+015800         MOVE "SUSPECT"              TO WS-FAIRNESS-TEXT
+015900         ADD 1 TO WS-MONTHS-SUSPECT
+016000     ELSE
+016100         MOVE "FAIR   "              TO WS-FAIRNESS-TEXT
+016200     END-IF
+016300
+016400     MOVE SPACES                     TO WS-RECON-LINE
+016500     STRING "MONTH="                 DELIMITED BY SIZE
+016600            WS-CURRENT-MONTH         DELIMITED BY SIZE
+016700            " CARA="                 DELIMITED BY SIZE
+016800            WS-MONTH-CARA-COUNT      DELIMITED BY SIZE
+016900            " CRUZ="                 DELIMITED BY SIZE
+017000            WS-MONTH-CRUZ-COUNT      DELIMITED BY SIZE
+017100            " CHI-SQ="               DELIMITED BY SIZE
+017200            WS-CHI-SQUARE-EDIT       DELIMITED BY SIZE
+017300            " "                      DELIMITED BY SIZE
+017400            WS-FAIRNESS-TEXT         DELIMITED BY SIZE
+017500         INTO WS-RECON-LINE
+017600     MOVE WS-RECON-LINE              TO RECON-RECORD
+017700     WRITE RECON-RECORD
+017800     DISPLAY WS-RECON-LINE
+017900
+018000     MOVE 0 TO WS-MONTH-CARA-COUNT
+018100     MOVE 0 TO WS-MONTH-CRUZ-COUNT
+018200     MOVE 0 TO WS-MONTH-TOTAL-COUNT.
+018300 5000-EXIT.
+018400     EXIT.
+018500
+018600 6000-PRINT-GRAND-TOTAL.
+018700     DISPLAY "--------------------------------------------".
+018800     DISPLAY "PROGRAM3 - RECONCILIATION GRAND TOTALS".
+018900     DISPLAY "--------------------------------------------".
+019000     DISPLAY "  MONTHS TESTED ......... " WS-MONTHS-TESTED.
+019100     DISPLAY "  MONTHS SUSPECT ........ " WS-MONTHS-SUSPECT.
+019200     DISPLAY "  GRAND CARA COUNT ...... " WS-GRAND-CARA-COUNT.
+019300     DISPLAY "  GRAND CRUZ COUNT ...... " WS-GRAND-CRUZ-COUNT.
+019400     DISPLAY "--------------------------------------------".
+019500 6000-EXIT.
+019600     EXIT.
+019700
+019800 9000-TERMINATE.
+019900     CLOSE HISTORY-FILE
+020000     CLOSE RECON-FILE.
+020100 9000-EXIT.
+020200     EXIT.
+020300
+020400 END PROGRAM Program3.
