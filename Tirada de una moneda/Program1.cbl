@@ -1,34 +1,474 @@
-       identification division.
-       program-id. Program1.
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01  hora.
-           05  filler             pic 9(6).
-           05  hx                 pic 99.
-       01  cara-cruz              pic 9.
-       01  tiradas                pic 99             value 0.
-       
-       procedure division.
-           
-           perform tirar-moneda until tiradas > 10
-           
-           goback.
-           
-       tirar-moneda.
-           accept hora from time
-           divide hx by 2 giving cara-cruz remainder cara-cruz
-           
-           evaluate cara-cruz
-               when 0
-                   display "cara"
-               when 1
-                   display "cruz"
-           end-evaluate
-           stop ' '
-           add 1 to tiradas.
-
-       end program Program1.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Program1.
+000300 AUTHOR. R-ALVAREZ.
+000400 INSTALLATION. SALA-DE-JUEGOS.
+000500 DATE-WRITTEN. 01/15/2024.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* TIRADA DE UNA MONEDA - COIN TOSS BATCH PROGRAM
+000900*----------------------------------------------------------------
+001000* SIMULATES TIRADAS COIN TOSSES AND REPORTS CARA/CRUZ (HEADS/
+001100* TAILS) FOR EACH ONE.
+001200*----------------------------------------------------------------
+001300* MODIFICATION HISTORY
+001400*----------------------------------------------------------------
+001500* DATE       INIT DESCRIPTION
+001600* ---------- ---- -----------------------------------------------
+001700* 01/15/2024 RA   ORIGINAL PROGRAM.
+001800* 08/09/2026 RA   ADD RESULTS-FILE - WRITE EACH TOSS (SEQUENCE,
+001900*                 RAW VALUE DRAWN, CARA-CRUZ OUTCOME) TO A
+002000*                 PERMANENT OUTPUT FILE INSTEAD OF DISPLAY ONLY.
+002050* 08/09/2026 RA   READ RUN-ID AND TOSS COUNT FROM A PARAMETER
+002060*                 CARD INSTEAD OF HARDCODING 10 TIRADAS.
+002070* 08/09/2026 RA   DROP THE PER-TOSS OPERATOR HALT SO A BATCH RUNS
+002080*                 STRAIGHT THROUGH UNATTENDED.
+002090* 08/09/2026 RA   ADD END-OF-RUN SUMMARY REPORT (COUNTS, PERCENT-
+002095*                 AGES, LONGEST STREAK).
+002096* 08/09/2026 RA   REPLACE CLOCK-SECONDS DRAW WITH A SEEDED LCG
+002097*                 RANDOM-NUMBER ROUTINE; SEED IS PARM-DRIVEN AND
+002098*                 LOGGED SO A RUN CAN BE REPLAYED.
+002099* 08/09/2026 RA   ADD APPEND-ONLY AUDIT-FILE - FULL TIMESTAMP PLUS
+002099*                 SEQUENCE AND OUTCOME FOR EVERY TOSS.  ALSO
+002099*                 CORRECTED THE LOOP BOUND SO A TOSS COUNT OF N
+002099*                 PRODUCES EXACTLY N TIRADAS (WAS N+1).
+002099* 08/09/2026 RA   MOVE RESULTS-FILE TO THE SHARED TOSSOUT
+002099*                 COPYBOOK LAYOUT SO Program2 CAN CONSUME IT.  THE
+002099*                 OUTCOME TEXT IS NOW HELD IN A WORKING-STORAGE
+002099*                 FIELD UNTIL AFTER THE RECORD IS CLEARED, SO IT
+002099*                 SURVIVES THE MOVE SPACES.
+002099* 08/09/2026 RA   ADD INDEXED HISTORY-FILE (HISTFILE) KEYED BY RUN
+002099*                 DATE + RUN-ID + SEQUENCE, ACCUMULATING EVERY
+002099*                 TOSS ACROSS RUNS AND DAYS FOR THE MONTH-END
+002099*                 FAIRNESS RECONCILIATION JOB (Program3).
+002099* 08/09/2026 RA   ADD CHECKPOINT/RESTART SUPPORT (CHKPOINT) SO A
+002099*                 LARGE BATCH RUN THAT ABENDS PART-WAY THROUGH CAN
+002099*                 BE RESUBMITTED AND PICK UP FROM THE LAST TOSS
+002099*                 COMPLETED INSTEAD OF STARTING OVER AT TOSS 1.
+002099*                 RESULTS-FILE NOW OPENS EXTEND (LIKE AUDIT-FILE
+002099*                 AND HISTORY-FILE) SO A RESTART DOES NOT DISCARD
+002099*                 THE PRIOR PORTION OF THE RUN.
+002099* 08/09/2026 RA   WIDENED CKPT-RNG-SEED FROM PIC 9(09) TO
+002099*                 PIC 9(10) -- THE LCG SEED RUNS UP TO
+002099*                 2,147,483,646, WHICH A 9-DIGIT FIELD WAS
+002099*                 SILENTLY TRUNCATING.
+002099*                 ALSO MADE THE CHECKPOINT-FILE OPEN CHECK
+002099*                 CHECKPOINT-NOT-FOUND EXPLICITLY, THE SAME AS
+002099*                 RESULTS-FILE/AUDIT-FILE/HISTORY-FILE, SO A REAL
+002099*                 I/O ERROR OPENING CHKPOINT IS NO LONGER TREATED
+002099*                 THE SAME AS "NO PRIOR CHECKPOINT".
+002099* 08/09/2026 RA   WIDENED WS-RNG-SEED AND TOR-RAW-VALUE FROM
+002099*                 PIC 9(09) TO PIC 9(10)/PIC 9(10) COMP -- THE LCG
+002099*                 REMAINDER RUNS UP TO 2,147,483,646, WHICH A
+002099*                 9-DIGIT FIELD WAS SILENTLY TRUNCATING ON ROUGHLY
+002099*                 HALF OF ALL DRAWS, THE SAME TRUNCATION CKPT-RNG-
+002099*                 SEED WAS WIDENED FOR IN THE PRIOR ROUND BUT THE
+002099*                 SOURCE FIELDS WERE MISSED.  RESULTS-FILE GREW BY
+002099*                 ONE BYTE, SO jcl/COINTOSS.jcl'S RESULTS DCB WAS
+002099*                 UPDATED TO LRECL=49.  ALSO SET RETURN-CODE TO 16
+002099*                 ON A FAILED INITIALIZE (WAS LEFT AT 0, SO THE
+002099*                 JCL'S COND= STEP-BYPASS LOGIC NEVER ACTUALLY
+002099*                 TRIPPED).  CHANGED WS-CHECKPOINT-INTERVAL FROM
+002099*                 50 TO 1 -- AT 50, A TOSS BETWEEN THE LAST
+002099*                 CHECKPOINT AND THE ABEND GOT ITS RESULTS-FILE/
+002099*                 AUDIT-FILE RECORD WRITTEN A SECOND TIME ON
+002099*                 RESTART (HISTORY-FILE CAUGHT ITS OWN DUPLICATE
+002099*                 VIA THE INVALID KEY ON ITS UNIQUE KEY, BUT
+002099*                 RESULTS/AUDIT HAVE NO SUCH GUARD), AND THE
+002099*                 RESTORED COUNTERS GOT DOUBLE-INCREMENTED FOR THE
+002099*                 REPLAYED TOSSES.  CHECKPOINTING EVERY TOSS
+002099*                 RIGHT AFTER ITS OWN RESULTS/AUDIT/HISTORY
+002099*                 WRITES MEANS A RESTART NEVER HAS AN
+002099*                 UNCOMMITTED TAIL LEFT TO REPLAY.  REMOVED
+002099*                 WS-SW-EOF/NO-MORE-RECORDS, A LEFTOVER SWITCH
+002099*                 NEVER REFERENCED ANYWHERE.
+002100*----------------------------------------------------------------
+002200
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SPECIAL-NAMES.
+002600     DECIMAL-POINT IS COMMA.
+002700
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-RESULTS-STATUS.
+003210     SELECT PARM-FILE ASSIGN TO "PARMCARD"
+003220         ORGANIZATION IS LINE SEQUENTIAL
+003230         FILE STATUS IS WS-PARM-STATUS.
+003240     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+003250         ORGANIZATION IS LINE SEQUENTIAL
+003260         FILE STATUS IS WS-AUDIT-STATUS.
+003270     SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+003280         ORGANIZATION IS INDEXED
+003290         ACCESS MODE IS SEQUENTIAL
+003295         RECORD KEY IS HIST-KEY
+003296         FILE STATUS IS WS-HISTORY-STATUS.
+003297     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+003298         ORGANIZATION IS LINE SEQUENTIAL
+003299         FILE STATUS IS WS-CHECKPOINT-STATUS.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003510 FD  PARM-FILE
+003520     LABEL RECORDS ARE OMITTED
+003530     RECORDING MODE IS F.
+003540 01  PARM-RECORD.
+003550     05  PARM-RUN-ID             PIC X(08).
+003560     05  PARM-TOSS-COUNT         PIC 9(05).
+003565     05  PARM-SEED               PIC 9(09).
+003570
+003600 FD  RESULTS-FILE
+003700     LABEL RECORDS ARE STANDARD
+003800     RECORDING MODE IS F.
+003810     COPY "TOSSOUT.cpy"
+003820         REPLACING ==TOSS-OUTCOME-RECORD== BY ==RESULTS-RECORD==.
+004000     05  FILLER                  PIC X(01).
+004200     05  TOR-RAW-VALUE           PIC 9(10).
+004650
+004660 FD  AUDIT-FILE
+004670     LABEL RECORDS ARE STANDARD
+004680     RECORDING MODE IS F.
+004690 01  AUDIT-RECORD.
+004700     05  AR-RUN-ID               PIC X(08).
+004710     05  FILLER                  PIC X(01).
+004720     05  AR-SEQUENCE             PIC 9(05).
+004730     05  FILLER                  PIC X(01).
+004740     05  AR-TIMESTAMP.
+004750         10  AR-TS-DATE          PIC 9(08).
+004760         10  AR-TS-TIME          PIC 9(08).
+004770     05  FILLER                  PIC X(01).
+004780     05  AR-OUTCOME-TEXT         PIC X(04).
+004790
+004792 FD  HISTORY-FILE
+004794     LABEL RECORDS ARE STANDARD.
+004796     COPY "HISTREC.cpy".
+004798
+004799 FD  CHECKPOINT-FILE
+004799     LABEL RECORDS ARE STANDARD
+004799     RECORDING MODE IS F.
+004799 01  CHECKPOINT-RECORD.
+004799     05  CKPT-RUN-ID             PIC X(08).
+004799     05  FILLER                  PIC X(01).
+004799     05  CKPT-LAST-SEQUENCE      PIC 9(05).
+004799     05  FILLER                  PIC X(01).
+004799     05  CKPT-RNG-SEED           PIC 9(10).
+004799     05  FILLER                  PIC X(01).
+004799     05  CKPT-CARA-COUNT         PIC 9(05).
+004799     05  FILLER                  PIC X(01).
+004799     05  CKPT-CRUZ-COUNT         PIC 9(05).
+004799     05  FILLER                  PIC X(01).
+004799     05  CKPT-STREAK-OUTCOME     PIC 9(01).
+004799     05  FILLER                  PIC X(01).
+004799     05  CKPT-STREAK-LENGTH      PIC 9(05).
+004799     05  FILLER                  PIC X(01).
+004799     05  CKPT-LONGEST-OUTCOME    PIC 9(01).
+004799     05  FILLER                  PIC X(01).
+004799     05  CKPT-LONGEST-LENGTH     PIC 9(05).
+004799
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-CLOCK                    PIC 9(08).
+005200 01  CARA-CRUZ                   PIC 9.
+005300 01  TIRADAS                     PIC 9(05)           VALUE 0.
+005400
+005410 01  WS-RUN-ID                   PIC X(08)           VALUE SPACES.
+005420 01  WS-TOSS-COUNT               PIC 9(05)           VALUE 10.
+005430
+005440 01  WS-RNG-FIELDS.
+005450     05  WS-RNG-SEED             PIC 9(10)  COMP      VALUE 0.
+005460     05  WS-RNG-WORK             PIC 9(18)  COMP      VALUE 0.
+005470     05  WS-RNG-QUOTIENT         PIC 9(09)  COMP      VALUE 0.
+005500 01  WS-RESULTS-STATUS           PIC X(02)           VALUE "00".
+005600     88  RESULTS-OK                                  VALUE "00".
+005605     88  RESULTS-FILE-NOT-FOUND                       VALUE "35".
+005610
+005620 01  WS-PARM-STATUS              PIC X(02)           VALUE "00".
+005630     88  PARM-OK                                     VALUE "00".
+005640     88  PARM-EOF                                    VALUE "10".
+005650
+005660 01  WS-AUDIT-STATUS              PIC X(02)          VALUE "00".
+005670     88  AUDIT-OK                                    VALUE "00".
+005680     88  AUDIT-FILE-NOT-FOUND                         VALUE "35".
+005700
+005705 01  WS-HISTORY-STATUS            PIC X(02)          VALUE "00".
+005710     88  HISTORY-OK                                  VALUE "00".
+005715     88  HISTORY-FILE-NOT-FOUND                       VALUE "35".
+005720
+005721 01  WS-INIT-STATUS               PIC X(01)          VALUE "Y".
+005721     88  INIT-OK                                      VALUE "Y".
+005722 01  WS-CHECKPOINT-STATUS         PIC X(02)          VALUE "00".
+005722     88  CHECKPOINT-OK                                VALUE "00".
+005723     88  CHECKPOINT-NOT-FOUND                         VALUE "35".
+005724
+005725 01  WS-CHECKPOINT-FIELDS.
+005726     05  WS-CHECKPOINT-INTERVAL  PIC 9(05)  COMP      VALUE 1.
+005727     05  WS-CKPT-QUOTIENT        PIC 9(05)  COMP      VALUE 0.
+005728     05  WS-CKPT-REMAINDER       PIC 9(05)  COMP      VALUE 0.
+005729
+005915 77  WS-OUTCOME-TEXT             PIC X(04)           VALUE SPACES.
+005916
+005920 01  WS-SUMMARY-COUNTERS.
+005930     05  WS-CARA-COUNT           PIC 9(05)           VALUE 0.
+005940     05  WS-CRUZ-COUNT           PIC 9(05)           VALUE 0.
+005950     05  WS-CARA-PCT             PIC ZZ9,99          VALUE 0.
+005960     05  WS-CRUZ-PCT             PIC ZZ9,99          VALUE 0.
+005970
+005980 01  WS-STREAK-TRACKING.
+005990     05  WS-STREAK-OUTCOME       PIC 9               VALUE 9.
+006000     05  WS-STREAK-LENGTH        PIC 9(05)           VALUE 0.
+006010     05  WS-LONGEST-LENGTH       PIC 9(05)           VALUE 0.
+006020     05  WS-LONGEST-OUTCOME      PIC 9               VALUE 9.
+006030     05  WS-LONGEST-TEXT         PIC X(04)           VALUE SPACES.
+006000
+006100 PROCEDURE DIVISION.
+006200
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006410     IF NOT INIT-OK
+006420         DISPLAY "PROGRAM1 - INITIALIZATION FAILED - RUN ABORTED"
+006425         MOVE 16                TO RETURN-CODE
+006430         GOBACK
+006440     END-IF
+006500     PERFORM 2000-TIRAR-MONEDA THRU 2000-EXIT
+006600         UNTIL TIRADAS >= WS-TOSS-COUNT
+006650     PERFORM 4000-PRINT-SUMMARY THRU 4000-EXIT
+006700     PERFORM 3000-TERMINATE THRU 3000-EXIT
+006800     GOBACK.
+006900
+007000 1000-INITIALIZE.
+007010     OPEN INPUT PARM-FILE
+007020     IF PARM-OK
+007030         READ PARM-FILE
+007040             AT END
+007050                 DISPLAY "PROGRAM1 - NO PARAMETER CARD, USING "
+007060                     "DEFAULTS"
+007070             NOT AT END
+007080                 MOVE PARM-RUN-ID       TO WS-RUN-ID
+007090                 MOVE PARM-TOSS-COUNT   TO WS-TOSS-COUNT
+007095                 MOVE PARM-SEED         TO WS-RNG-SEED
+007100         END-READ
+007110         CLOSE PARM-FILE
+007120     ELSE
+007130         DISPLAY "PROGRAM1 - NO PARAMETER CARD, USING DEFAULTS"
+007140     END-IF
+007150
+007155     IF WS-RNG-SEED = 0
+007156         ACCEPT WS-CLOCK FROM TIME
+007157         MOVE WS-CLOCK TO WS-RNG-SEED
+007158     END-IF
+007159
+007160     OPEN INPUT CHECKPOINT-FILE
+007161     IF CHECKPOINT-OK
+007162         READ CHECKPOINT-FILE
+007163             NOT AT END
+007164                 IF CKPT-RUN-ID = WS-RUN-ID
+007165                    AND CKPT-LAST-SEQUENCE > 0
+007166                     MOVE CKPT-LAST-SEQUENCE  TO TIRADAS
+007167                     MOVE CKPT-RNG-SEED       TO WS-RNG-SEED
+007168                     MOVE CKPT-CARA-COUNT     TO WS-CARA-COUNT
+007169                     MOVE CKPT-CRUZ-COUNT     TO WS-CRUZ-COUNT
+007169                     MOVE CKPT-STREAK-OUTCOME TO WS-STREAK-OUTCOME
+007169                     MOVE CKPT-STREAK-LENGTH  TO WS-STREAK-LENGTH
+007169                     MOVE CKPT-LONGEST-OUTCOME TO
+007169                         WS-LONGEST-OUTCOME
+007169                     MOVE CKPT-LONGEST-LENGTH TO WS-LONGEST-LENGTH
+007169                     DISPLAY "PROGRAM1 - RESUMING RUN " WS-RUN-ID
+007169                         " FROM CHECKPOINT AT TOSS " TIRADAS
+007170                 END-IF
+007171         END-READ
+007172         CLOSE CHECKPOINT-FILE
+007173     ELSE
+007173         IF NOT CHECKPOINT-NOT-FOUND
+007173             DISPLAY "PROGRAM1 - ERROR OPENING CHECKPOINT-FILE - "
+007173                 WS-CHECKPOINT-STATUS
+007173             MOVE "N"                TO WS-INIT-STATUS
+007173             GO TO 1000-EXIT
+007173         END-IF
+007173     END-IF
+007174
+007175     DISPLAY "PROGRAM1 - RUN-ID: " WS-RUN-ID
+007176         " TOSS COUNT: " WS-TOSS-COUNT
+007177     DISPLAY "PROGRAM1 - RNG SEED: " WS-RNG-SEED
+007178
+007200     OPEN EXTEND RESULTS-FILE
+007210     IF RESULTS-FILE-NOT-FOUND
+007220         OPEN OUTPUT RESULTS-FILE
+007230     END-IF
+007300     IF NOT RESULTS-OK
+007400         DISPLAY "PROGRAM1 - ERROR OPENING RESULTS-FILE - "
+007500             WS-RESULTS-STATUS
+007550         MOVE "N"                    TO WS-INIT-STATUS
+007600         GO TO 1000-EXIT
+007700     END-IF
+007710
+007720     OPEN EXTEND AUDIT-FILE
+007730     IF AUDIT-FILE-NOT-FOUND
+007740         OPEN OUTPUT AUDIT-FILE
+007750     END-IF
+007760     IF NOT AUDIT-OK
+007770         DISPLAY "PROGRAM1 - ERROR OPENING AUDIT-FILE - "
+007780             WS-AUDIT-STATUS
+007785         MOVE "N"                    TO WS-INIT-STATUS
+007790         GO TO 1000-EXIT
+007795     END-IF
+007796
+007797     OPEN EXTEND HISTORY-FILE
+007798     IF HISTORY-FILE-NOT-FOUND
+007799         OPEN OUTPUT HISTORY-FILE
+007799     END-IF
+007800     IF NOT HISTORY-OK
+007801         DISPLAY "PROGRAM1 - ERROR OPENING HISTORY-FILE - "
+007802             WS-HISTORY-STATUS
+007802         MOVE "N"                TO WS-INIT-STATUS
+007803         GO TO 1000-EXIT
+007804     END-IF.
+007805 1000-EXIT.
+007910     EXIT.
+007920
+008000 2000-TIRAR-MONEDA.
+008100     PERFORM 5000-GENERATE-RANDOM THRU 5000-EXIT
+008200     DIVIDE WS-RNG-SEED BY 2 GIVING WS-RNG-QUOTIENT
+008210         REMAINDER CARA-CRUZ
+008300
+008400     ADD 1 TO TIRADAS
+008500
+008600     EVALUATE CARA-CRUZ
+008700         WHEN 0
+008800             DISPLAY "cara"
+008900             MOVE "CARA"            TO WS-OUTCOME-TEXT
+008910             ADD 1 TO WS-CARA-COUNT
+009000         WHEN 1
+009100             DISPLAY "cruz"
+009200             MOVE "CRUZ"            TO WS-OUTCOME-TEXT
+009210             ADD 1 TO WS-CRUZ-COUNT
+009300     END-EVALUATE
+009310
+009320     IF CARA-CRUZ = WS-STREAK-OUTCOME
+009330         ADD 1 TO WS-STREAK-LENGTH
+009340     ELSE
+009350         MOVE CARA-CRUZ             TO WS-STREAK-OUTCOME
+009360         MOVE 1                     TO WS-STREAK-LENGTH
+009370     END-IF
+009380     IF WS-STREAK-LENGTH > WS-LONGEST-LENGTH
+009390         MOVE WS-STREAK-LENGTH      TO WS-LONGEST-LENGTH
+009395         MOVE WS-STREAK-OUTCOME     TO WS-LONGEST-OUTCOME
+009400     END-IF
+009410
+009490     MOVE SPACES                    TO RESULTS-RECORD
+009500     MOVE WS-RUN-ID                 TO TOR-RUN-ID
+009510     MOVE TIRADAS                   TO TOR-SEQUENCE
+009520     MOVE CARA-CRUZ                 TO TOR-OUTCOME
+009530     MOVE WS-OUTCOME-TEXT           TO TOR-OUTCOME-TEXT
+009600     MOVE WS-RNG-SEED               TO TOR-RAW-VALUE
+009610     ACCEPT TOR-TS-DATE FROM DATE YYYYMMDD
+009620     ACCEPT TOR-TS-TIME FROM TIME
+009800     WRITE RESULTS-RECORD
+009810
+009815     MOVE SPACES                    TO AUDIT-RECORD
+009820     MOVE WS-RUN-ID                 TO AR-RUN-ID
+009830     MOVE TIRADAS                   TO AR-SEQUENCE
+009840     ACCEPT AR-TS-DATE FROM DATE YYYYMMDD
+009850     ACCEPT AR-TS-TIME FROM TIME
+009860     MOVE WS-OUTCOME-TEXT           TO AR-OUTCOME-TEXT
+009870     WRITE AUDIT-RECORD
+009880
+009890     MOVE SPACES                    TO HISTORY-RECORD
+009900     MOVE AR-TS-DATE                 TO HIST-RUN-DATE
+009910     MOVE WS-RUN-ID                  TO HIST-RUN-ID
+009920     MOVE TIRADAS                    TO HIST-SEQUENCE
+009930     MOVE CARA-CRUZ                  TO HIST-OUTCOME
+009940     MOVE WS-OUTCOME-TEXT            TO HIST-OUTCOME-TEXT
+009950     MOVE AR-TS-TIME                 TO HIST-TS-TIME
+009960     WRITE HISTORY-RECORD
+009970         INVALID KEY
+009980             DISPLAY "PROGRAM1 - DUPLICATE HISTORY KEY - "
+009990                 HIST-KEY
+010000     END-WRITE
+010010
+010020     DIVIDE TIRADAS BY WS-CHECKPOINT-INTERVAL
+010030         GIVING WS-CKPT-QUOTIENT
+010040         REMAINDER WS-CKPT-REMAINDER
+010050     IF WS-CKPT-REMAINDER = 0
+010060         PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+010070     END-IF.
+010100 2000-EXIT.
+010200     EXIT.
+010205
+010206 5000-GENERATE-RANDOM.
+010207*    MINIMAL-STANDARD LEHMER LCG: SEED = (SEED * 16807) MOD
+010208*    (2**31 - 1).  SEEDED FROM THE PARAMETER CARD (OR THE CLOCK
+010209*    WHEN NO SEED IS SUPPLIED) SO A RUN CAN BE REPLAYED.
+010211     COMPUTE WS-RNG-WORK = WS-RNG-SEED * 16807
+010212     DIVIDE WS-RNG-WORK BY 2147483647 GIVING WS-RNG-QUOTIENT
+010213         REMAINDER WS-RNG-SEED
+010214     IF WS-RNG-SEED = 0
+010215         MOVE 1 TO WS-RNG-SEED
+010216     END-IF.
+010217 5000-EXIT.
+010218     EXIT.
+010210
+010219 6000-WRITE-CHECKPOINT.
+010219*    RECORD THE LAST TOSS COMPLETED, AND THE RNG SEED AT THAT
+010219*    POINT, SO AN ABENDED RUN CAN BE RESTARTED FROM HERE INSTEAD
+010219*    OF FROM TOSS 1.
+010219     MOVE SPACES                     TO CHECKPOINT-RECORD
+010219     MOVE WS-RUN-ID                  TO CKPT-RUN-ID
+010219     MOVE TIRADAS                    TO CKPT-LAST-SEQUENCE
+010219     MOVE WS-RNG-SEED                TO CKPT-RNG-SEED
+010219     MOVE WS-CARA-COUNT              TO CKPT-CARA-COUNT
+010219     MOVE WS-CRUZ-COUNT              TO CKPT-CRUZ-COUNT
+010219     MOVE WS-STREAK-OUTCOME          TO CKPT-STREAK-OUTCOME
+010219     MOVE WS-STREAK-LENGTH           TO CKPT-STREAK-LENGTH
+010219     MOVE WS-LONGEST-OUTCOME         TO CKPT-LONGEST-OUTCOME
+010219     MOVE WS-LONGEST-LENGTH          TO CKPT-LONGEST-LENGTH
+010219     OPEN OUTPUT CHECKPOINT-FILE
+010219     WRITE CHECKPOINT-RECORD
+010219     CLOSE CHECKPOINT-FILE.
+010219 6000-EXIT.
+010219     EXIT.
+010219
+010220 4000-PRINT-SUMMARY.
+010230     IF TIRADAS = 0
+010240         GO TO 4000-EXIT
+010250     END-IF
+010260
+010270     COMPUTE WS-CARA-PCT ROUNDED = (WS-CARA-COUNT / TIRADAS) * 100
+010280     COMPUTE WS-CRUZ-PCT ROUNDED = (WS-CRUZ-COUNT / TIRADAS) * 100
+010290
+010300     EVALUATE WS-LONGEST-OUTCOME
+010310         WHEN 0
+010320             MOVE "CARA"            TO WS-LONGEST-TEXT
+010330         WHEN 1
+010340             MOVE "CRUZ"            TO WS-LONGEST-TEXT
+010350         WHEN OTHER
+010360             MOVE "N/A "            TO WS-LONGEST-TEXT
+010370     END-EVALUATE
+010380
+010390     DISPLAY "------------------------------------------------".
+010400     DISPLAY "PROGRAM1 - RUN SUMMARY - RUN-ID: " WS-RUN-ID.
+010410     DISPLAY "  TOTAL TIRADAS ........... " TIRADAS.
+010420     DISPLAY "  CARA COUNT / PERCENT .... " WS-CARA-COUNT
+010430         " / " WS-CARA-PCT "%".
+010440     DISPLAY "  CRUZ COUNT / PERCENT .... " WS-CRUZ-COUNT
+010450         " / " WS-CRUZ-PCT "%".
+010460     DISPLAY "  LONGEST STREAK .......... " WS-LONGEST-LENGTH
+010470         " (" WS-LONGEST-TEXT ")".
+010480     DISPLAY "------------------------------------------------".
+010490 4000-EXIT.
+010500     EXIT.
+010510
+010520 3000-TERMINATE.
+010521*    THE RUN COMPLETED ALL ITS TOSSES -- CLEAR THE CHECKPOINT SO
+010521*    THE NEXT RUN DOES NOT MISTAKENLY RESUME FROM IT.
+010522     MOVE SPACES                     TO CHECKPOINT-RECORD
+010523     OPEN OUTPUT CHECKPOINT-FILE
+010524     WRITE CHECKPOINT-RECORD
+010525     CLOSE CHECKPOINT-FILE
+010526
+010530     CLOSE RESULTS-FILE
+010535     CLOSE AUDIT-FILE
+010536     CLOSE HISTORY-FILE.
+010540 3000-EXIT.
+010550     EXIT.
+010800
+010900 END PROGRAM Program1.
