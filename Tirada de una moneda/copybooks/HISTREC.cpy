@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------------
+000200* HISTREC - SHARED HISTORICAL TOSS RECORD LAYOUT
+000300*----------------------------------------------------------------
+000400* ONE RECORD PER COIN TOSS, ACCUMULATED ACROSS RUNS AND DAYS IN
+000500* THE INDEXED HISTORY FILE (HISTFILE).  THE KEY IS THE RUN DATE
+000600* PLUS THE RUN-ID PLUS THE WITHIN-RUN SEQUENCE NUMBER, SO TWO
+000700* RUNS ON THE SAME DATE CANNOT COLLIDE ON THE SAME KEY.  WRITTEN
+000800* BY Program1 (HISTORY-FILE) AND READ BY THE MONTH-END FAIRNESS
+000900* RECONCILIATION JOB, Program3.
+001000*----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*----------------------------------------------------------------
+001300* DATE       INIT DESCRIPTION
+001400* ---------- ---- -----------------------------------------------
+001500* 08/09/2026 RA   ORIGINAL COPYBOOK.
+001600*----------------------------------------------------------------
+001700 01  HISTORY-RECORD.
+001800     05  HIST-KEY.
+001900         10  HIST-RUN-DATE       PIC 9(08).
+002000         10  HIST-RUN-ID         PIC X(08).
+002100         10  HIST-SEQUENCE       PIC 9(05).
+002200     05  FILLER                  PIC X(01).
+002300     05  HIST-OUTCOME            PIC 9(01).
+002400     05  FILLER                  PIC X(01).
+002500     05  HIST-OUTCOME-TEXT       PIC X(04).
+002600     05  FILLER                  PIC X(01).
+002700     05  HIST-TS-TIME            PIC 9(08).
