@@ -0,0 +1,256 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. Program4.
+000300 AUTHOR. R-ALVAREZ.
+000400 INSTALLATION. SALA-DE-JUEGOS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* COIQ - ONLINE RUN INQUIRY TRANSACTION
+000900*----------------------------------------------------------------
+001000* PSEUDO-CONVERSATIONAL CICS TRANSACTION.  THE OPERATOR KEYS A
+001100* RUN-ID ON THE COINMP1 SCREEN (MAPSET COINMAP) AND GETS BACK
+001200* THAT RUN'S DATE, TOSS COUNT, CARA/CRUZ TALLY AND A COMPACT
+001300* OUTCOME SEQUENCE, READ FROM THE SAME HISTFILE THAT Program1
+001400* APPENDS TO AND Program3 RECONCILES MONTH-END.  HISTFILE IS
+001500* KEYED BY RUN DATE + RUN-ID + SEQUENCE (SEE HISTREC.cpy), SO A
+001600* LOOKUP BY RUN-ID ALONE IS NOT A LEADING-KEY READ; THIS
+001700* TRANSACTION BROWSES THE FILE FROM THE BEGINNING AND FILTERS ON
+001800* HIST-RUN-ID, WHICH IS AN ACCEPTABLE COST FOR A LOW-VOLUME
+001900* "WHAT HAPPENED IN THIS RUN" INQUIRY -- A HIGH-VOLUME SHOP WOULD
+002000* ADD AN ALTERNATE INDEX ON RUN-ID INSTEAD.
+002100*----------------------------------------------------------------
+002200* MODIFICATION HISTORY
+002300*----------------------------------------------------------------
+002400* DATE       INIT DESCRIPTION
+002500* ---------- ---- -----------------------------------------------
+002600* 08/09/2026 RA   ORIGINAL PROGRAM.
+002620* 08/09/2026 RA   ADDED FROM(COINMP1O) TO EVERY SEND MAP -- WITH-
+002630*                 OUT IT, CICS HAS NO SYMBOLIC-MAP STORAGE TO
+002640*                 SEND FROM, SO NONE OF THE FIELD MOVES IN
+002650*                 3000-INQUIRE-RUN EVER REACHED THE SCREEN.  ALSO
+002660*                 ADDED COPY DFHAID FOR THE EIBAID MNEMONICS
+002670*                 (DFHENTER, DFHPF3) USED IN 2000-RECEIVE-AND-
+002680*                 DISPATCH, WHICH WERE BEING REFERENCED WITHOUT
+002690*                 THE COPYBOOK THAT DEFINES THEM.
+002700*----------------------------------------------------------------
+002800
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SPECIAL-NAMES.
+003200     DECIMAL-POINT IS COMMA.
+003300
+003400 DATA DIVISION.
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-RESP                     PIC S9(08) COMP VALUE 0.
+003700 01  WS-INPUT-RUNID               PIC X(08) VALUE SPACES.
+003800
+003900 01  WS-BROWSE-SW                 PIC X(01) VALUE "N".
+004000     88  WS-BROWSE-DONE                      VALUE "Y".
+004100 01  WS-MATCH-SW                  PIC X(01) VALUE "N".
+004200     88  WS-RUN-FOUND                        VALUE "Y".
+004300
+004400 01  WS-MATCH-COUNT               PIC 9(05) VALUE 0.
+004500 01  WS-CARA-COUNT                PIC 9(05) VALUE 0.
+004600 01  WS-CRUZ-COUNT                PIC 9(05) VALUE 0.
+004700 01  WS-CARA-PCT                  PIC ZZ9,99 VALUE 0.
+004800 01  WS-CRUZ-PCT                  PIC ZZ9,99 VALUE 0.
+004900 01  WS-RUN-DATE-FOUND            PIC 9(08) VALUE 0.
+005000
+005100 01  WS-OUTSEQ                    PIC X(61) VALUE SPACES.
+005200 01  WS-OUTSEQ-PTR                PIC 9(03) VALUE 1.
+005300
+005400 01  WS-MESSAGE                   PIC X(78) VALUE SPACES.
+005500
+005600     COPY "COINMAP.cpy".
+005700     COPY "HISTREC.cpy".
+005750     COPY DFHAID.
+005800
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     IF EIBCALEN = 0
+006200         PERFORM 1000-INITIAL-ENTRY THRU 1000-EXIT
+006300     ELSE
+006400         PERFORM 2000-RECEIVE-AND-DISPATCH THRU 2000-EXIT
+006500     END-IF
+006600     GOBACK.
+006700
+006800 1000-INITIAL-ENTRY.
+006900*    FIRST ENTRY INTO THE TRANSACTION -- SEND A BLANK SCREEN AND
+007000*    WAIT FOR THE OPERATOR TO KEY A RUN-ID.
+007100     MOVE LOW-VALUES                 TO COINMP1O
+007200     MOVE SPACES                     TO MSGLINEO
+007300     EXEC CICS SEND MAP("COINMP1")
+007400         MAPSET("COINMAP")
+007450         FROM(COINMP1O)
+007500         ERASE
+007600     END-EXEC
+007700     EXEC CICS RETURN
+007800         TRANSID("COIQ")
+007900     END-EXEC.
+008000 1000-EXIT.
+008100     EXIT.
+008200
+008300 2000-RECEIVE-AND-DISPATCH.
+008400     EXEC CICS RECEIVE MAP("COINMP1")
+008500         MAPSET("COINMAP")
+008600         INTO(COINMP1I)
+008700         RESP(WS-RESP)
+008800     END-EXEC
+008900
+009000     EVALUATE EIBAID
+009100         WHEN DFHENTER
+009200             PERFORM 3000-INQUIRE-RUN THRU 3000-EXIT
+009300         WHEN DFHPF3
+009400             PERFORM 6000-END-SESSION THRU 6000-EXIT
+009500         WHEN OTHER
+009600             PERFORM 7000-INVALID-KEY THRU 7000-EXIT
+009700     END-EVALUATE.
+009800 2000-EXIT.
+009900     EXIT.
+010000
+010100 3000-INQUIRE-RUN.
+010200     MOVE RUNIDI                     TO WS-INPUT-RUNID
+010300     IF WS-INPUT-RUNID = SPACES
+010400         MOVE "PLEASE KEY A RUN-ID BEFORE PRESSING ENTER"
+010500                                      TO WS-MESSAGE
+010600         PERFORM 7500-RESEND-MAP THRU 7500-EXIT
+010700         GO TO 3000-EXIT
+010800     END-IF
+010900
+011000     MOVE 0                          TO WS-MATCH-COUNT
+011100     MOVE 0                          TO WS-CARA-COUNT
+011200     MOVE 0                          TO WS-CRUZ-COUNT
+011300     MOVE 0                          TO WS-RUN-DATE-FOUND
+011400     MOVE SPACES                     TO WS-OUTSEQ
+011500     MOVE 1                          TO WS-OUTSEQ-PTR
+011600     MOVE "N"                        TO WS-MATCH-SW
+011700
+011800     PERFORM 4000-BROWSE-HISTORY THRU 4000-EXIT
+011900
+012000     IF NOT WS-RUN-FOUND
+012100         STRING "RUN-ID " DELIMITED BY SIZE
+012200                WS-INPUT-RUNID DELIMITED BY SIZE
+012300                " NOT FOUND IN HISTFILE" DELIMITED BY SIZE
+012400             INTO WS-MESSAGE
+012500         PERFORM 7500-RESEND-MAP THRU 7500-EXIT
+012600         GO TO 3000-EXIT
+012700     END-IF
+012800
+012900     COMPUTE WS-CARA-PCT ROUNDED =
+013000         WS-CARA-COUNT * 100 / WS-MATCH-COUNT
+013100     COMPUTE WS-CRUZ-PCT ROUNDED =
+013200         WS-CRUZ-COUNT * 100 / WS-MATCH-COUNT
+013300
+013400     MOVE WS-INPUT-RUNID             TO RUNIDO
+013500     MOVE WS-RUN-DATE-FOUND          TO RUNDATEO
+013600     MOVE WS-MATCH-COUNT             TO TOSSCNTO
+013700     MOVE WS-CARA-COUNT              TO CARACNTO
+013800     MOVE WS-CRUZ-COUNT              TO CRUZCNTO
+013900     STRING WS-CARA-PCT DELIMITED BY SIZE "%" DELIMITED BY SIZE
+014000         INTO CARAPCTO
+014100     STRING WS-CRUZ-PCT DELIMITED BY SIZE "%" DELIMITED BY SIZE
+014200         INTO CRUZPCTO
+014300     MOVE WS-OUTSEQ                  TO OUTSEQO
+014400     MOVE SPACES                     TO WS-MESSAGE
+014500     PERFORM 7500-RESEND-MAP THRU 7500-EXIT.
+014600 3000-EXIT.
+014700     EXIT.
+014800
+014900 4000-BROWSE-HISTORY.
+015000     MOVE LOW-VALUES                 TO HIST-KEY
+015100     MOVE "N"                        TO WS-BROWSE-SW
+015200     EXEC CICS STARTBR FILE("HISTFILE")
+015300         RIDFLD(HIST-KEY)
+015400         GTEQ
+015500         RESP(WS-RESP)
+015600     END-EXEC
+015700     IF WS-RESP NOT = DFHRESP(NORMAL)
+015800         GO TO 4000-EXIT
+015900     END-IF
+016000
+016100     PERFORM 4100-READ-NEXT-HISTORY THRU 4100-EXIT
+016200         UNTIL WS-BROWSE-DONE
+016300
+016400     EXEC CICS ENDBR FILE("HISTFILE")
+016500     END-EXEC.
+016600 4000-EXIT.
+016700     EXIT.
+016800
+016900 4100-READ-NEXT-HISTORY.
+017000     EXEC CICS READNEXT FILE("HISTFILE")
+017100         INTO(HISTORY-RECORD)
+017200         RIDFLD(HIST-KEY)
+017300         RESP(WS-RESP)
+017400     END-EXEC
+017500
+017600     IF WS-RESP NOT = DFHRESP(NORMAL)
+017700         MOVE "Y"                    TO WS-BROWSE-SW
+017800         GO TO 4100-EXIT
+017900     END-IF
+018000
+018100     IF HIST-RUN-ID NOT = WS-INPUT-RUNID
+018200         GO TO 4100-EXIT
+018300     END-IF
+018400
+018500     MOVE "Y"                        TO WS-MATCH-SW
+018600     ADD 1                           TO WS-MATCH-COUNT
+018700     IF WS-MATCH-COUNT = 1
+018800         MOVE HIST-RUN-DATE          TO WS-RUN-DATE-FOUND
+018900     END-IF
+019000
+019100     IF HIST-OUTCOME = 0
+019200         ADD 1                       TO WS-CARA-COUNT
+019300     ELSE
+019400         ADD 1                       TO WS-CRUZ-COUNT
+019500     END-IF
+019600
+019700     IF WS-OUTSEQ-PTR < 61
+019800         IF HIST-OUTCOME = 0
+019900             MOVE "C" TO WS-OUTSEQ (WS-OUTSEQ-PTR:1)
+020000         ELSE
+020100             MOVE "X" TO WS-OUTSEQ (WS-OUTSEQ-PTR:1)
+020200         END-IF
+020300         ADD 1                       TO WS-OUTSEQ-PTR
+020400     ELSE
+020500         MOVE "+" TO WS-OUTSEQ (61:1)
+020600     END-IF.
+020700 4100-EXIT.
+020800     EXIT.
+020900
+021000 6000-END-SESSION.
+021100     MOVE "SESSION ENDED - PRESS CLEAR TO RESTART"
+021200                                      TO WS-MESSAGE
+021300     MOVE LOW-VALUES                 TO COINMP1O
+021400     MOVE WS-MESSAGE                 TO MSGLINEO
+021500     EXEC CICS SEND MAP("COINMP1")
+021600         MAPSET("COINMAP")
+021650         FROM(COINMP1O)
+021700         ERASE
+021800     END-EXEC
+021900     EXEC CICS RETURN
+022000     END-EXEC.
+022100 6000-EXIT.
+022200     EXIT.
+022300
+022400 7000-INVALID-KEY.
+022500     MOVE "INVALID KEY PRESSED - USE ENTER OR PF3"
+022600                                      TO WS-MESSAGE
+022700     PERFORM 7500-RESEND-MAP THRU 7500-EXIT.
+022800 7000-EXIT.
+022900     EXIT.
+023000
+023100 7500-RESEND-MAP.
+023200     MOVE WS-MESSAGE                 TO MSGLINEO
+023300     EXEC CICS SEND MAP("COINMP1")
+023400         MAPSET("COINMAP")
+023450         FROM(COINMP1O)
+023500         DATAONLY
+023600         CURSOR
+023700     END-EXEC
+023800     EXEC CICS RETURN
+023900         TRANSID("COIQ")
+024000     END-EXEC.
+024100 7500-EXIT.
+024200     EXIT.
+024300
+024400 END PROGRAM Program4.
